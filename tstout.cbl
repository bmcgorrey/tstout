@@ -24,18 +24,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
         SELECT XOUT-FILE ASSIGN TO "DBPATH/TSTOUT.rpt".
-       
+        SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME-Z-00090
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS AUDIT-FILE-STATUS-Z-00091.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  XOUT-FILE.
        01 XOUT-0001-Z-00003.
+          02 REC-TYPE-Z-00093 PIC X(1).
+             88 HEADER-RECORD-Z-00094 VALUE "H".
+             88 DETAIL-RECORD-Z-00095 VALUE "D".
+             88 TRAILER-RECORD-Z-00096 VALUE "T".
+             88 SUMMARY-RECORD-Z-00122 VALUE "S".
           02 NAME-0002-Z-00004 PIC X(1).
+          02 XOUT-BODY-Z-00097.
+             03 ITEM-ID-Z-00098 PIC X(15).
+             03 ITEM-QTY-Z-00099 PIC S9(8)V99.
+             03 ITEM-STATUS-Z-00100 PIC X(1).
+                88 ITEM-STATUS-ACTIVE-Z-00101 VALUE "A".
+                88 ITEM-STATUS-HOLD-Z-00102 VALUE "H".
+                88 ITEM-STATUS-ERROR-Z-00103 VALUE "E".
+             03 FILLER PIC X(74).
+          02 XOUT-TEXT-Z-00104 REDEFINES XOUT-BODY-Z-00097 PIC X(100).
           02 NULL-TERM-Z-00005 PIC X(1).
-       
+
+       FD  AUDIT-FILE.
+       01 AUDIT-0001-Z-00105 PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 COUNT-Z-00008 PIC S9(8) VALUE 1.
-       01 FILLER PIC X(50) VALUE 
+       01 FILLER PIC X(50) VALUE
            "(C) DIGITAL SYSTEMS GROUP, INC. 1991-2017 IPL ".
        01 FILLER PIC X(30) VALUE "Mon Apr 19 13:43:02 2021".
        01 FILLER PIC X(10) VALUE "v3.0.0g ".
@@ -74,7 +94,7 @@
        01 PBLK-Z-00045 REDEFINES PBLK-Z-00044 OCCURS 9 PIC S9(9)
             USAGE COMP-5.
        01 VBLK-Z-00046 PIC X(36) VALUE ZERO.
-       01 VBLK-Z-00047 REDEFINES VBLK-Z-00046 OCCURS 9 USAGE 
+       01 VBLK-Z-00047 REDEFINES VBLK-Z-00046 OCCURS 9 USAGE
            BINARY-LONG.
        01 PROGRAM-ID-Z-00048 PIC X(10) VALUE "TSTOUT".
        01 XOUT-Z-00049.
@@ -85,8 +105,8 @@
           02 FILLER PIC X(2) VALUE SPACES.
           02 FILLER PIC X(1) VALUE "F".
           02 FILLER PIC X(1) VALUE "F".
-          02 FILLER PIC X(10) VALUE "TSTOUT.rpt".
-          02 FILLER PIC X(10) VALUE SPACES.
+          02 XOUT-FILENAME-Z-00106 PIC X(16) VALUE "TSTOUT.rpt".
+          02 FILLER PIC X(4) VALUE SPACES.
           02 FILLER PIC X(10) VALUE SPACES.
           02 FILLER PIC X(10) VALUE SPACES.
           02 FILLER PIC X(4) VALUE SPACES.
@@ -97,78 +117,360 @@
              88 WRITE-MODE-Z-00066 VALUE "3" THRU "4".
              88 OUTPUT-MODE-Z-00067 VALUE "3".
              88 EXTEND-MODE-Z-00068 VALUE "4".
-          02 LOCK-MODE-Z-00069 PIC X(1) VALUE "0".
+          02 LOCK-MODE-Z-00069 PIC X(1) VALUE "1".
              88 LOCK-PROCESSING-Z-00070 VALUE "1".
           02 TRANSACTION-FILE-Z-00071 PIC X(1) VALUE "0".
           02 TRANSACTION-MODE-Z-00072 PIC X(1) VALUE "0".
              88 TRANSACTION-PROCESSING-Z-00073 VALUE "1".
-       01 COUNT-Z-00077 PIC S9(8) VALUE 1.
-       
+       01 COUNT-Z-00077 PIC S9(8) VALUE ZERO.
+       01 EXTEND-SWITCH-Z-00078 PIC X(1) VALUE "N".
+          88 EXTEND-REQUESTED-Z-00079 VALUE "Y".
+       01 RETRY-COUNT-Z-00080 PIC S9(4) USAGE COMP-5 VALUE ZERO.
+       01 RETRY-MAX-Z-00081 PIC S9(4) USAGE COMP-5 VALUE 3.
+       01 FALLBACK-SEQ-Z-00082 PIC 9(6) VALUE ZERO.
+       01 SWITCH-POINTER-Z-00083 PIC S9(4) USAGE COMP-5 VALUE 1.
+       01 SWITCH-TOKEN-Z-00084 PIC X(30) VALUE SPACES.
+       01 SWITCH-TOKEN-COUNT-Z-00085 PIC S9(4) USAGE COMP-5 VALUE
+           ZERO.
+       01 PAGE-NUM-ED-Z-00086 PIC Z(7)9.
+       01 REC-NUM-ED-Z-00087 PIC Z(7)9.
+       01 AUDIT-EVENT-Z-00088 PIC X(40) VALUE SPACES.
+       01 AUDIT-STAT-Z-00089 PIC X(2) VALUE SPACES.
+       01 AUDIT-FILE-NAME-Z-00090 PIC X(40) VALUE SPACES.
+       01 AUDIT-FILE-STATUS-Z-00091 PIC X(2) VALUE SPACES.
+          88 AUDIT-OPEN-OK-Z-00092 VALUE "00".
+       01 LINE-NUM-ED-Z-00111 PIC ZZZ9.
+       01 RETRY-DELAY-Z-00112 PIC S9(4) USAGE COMP-5 VALUE 1.
+       01 RETRY-COUNT-ED-Z-00119 PIC 99 VALUE ZERO.
+       01 ROWS-TEXT-Z-00120 PIC X(8) JUSTIFIED RIGHT VALUE SPACES.
+       01 ROWS-NUM-Z-00121 PIC 9(8) VALUE ZERO.
+       01 ROWS-POINTER-Z-00123 PIC S9(4) USAGE COMP-5 VALUE 1.
+
        PROCEDURE DIVISION.
-       
+
        PARA-0001-0002 SECTION .
-       
-        CALL "REMARK" USING  BY CONTENT 
+
+        CALL "REMARK" USING  BY CONTENT
            "Start:  TSTOUT(tstout - Mon Apr 19 13:43:02 2021)."
             & X"00"
         MOVE 8 TO PBLK-Z-00045 (2)
         MOVE 1 TO PBLK-Z-00045 (1)
         CALL "DATEMM" USING PBLK-Z-00044, DATE-Z-00014
-        ACCEPT TIME-Z-00015 FROM  TIME 
-        ACCEPT COMMAND-Z-00019 FROM  COMMAND-LINE 
-        CONTINUE 
+        ACCEPT TIME-Z-00015 FROM  TIME
+        ACCEPT COMMAND-Z-00019 FROM  COMMAND-LINE
+        MOVE 60 TO PAGECHK-Z-00029
+        MOVE "START" TO AUDIT-EVENT-Z-00088
+        MOVE SPACES TO AUDIT-STAT-Z-00089
+        PERFORM PARA-0001-0006
+        PERFORM PARA-0001-0001
+        PERFORM PARA-0001-0003
         PERFORM PARA-0002-0002
-        ROLLBACK 
+        IF TRANSACTION-PROCESSING-Z-00073
+           COMMIT
+        END-IF
         DISPLAY "TSTOUT"
         PERFORM PARA-0002-0003
+        MOVE "FINISH" TO AUDIT-EVENT-Z-00088
+        MOVE SPACES TO AUDIT-STAT-Z-00089
+        PERFORM PARA-0001-0006
         CALL "REMARK" USING  BY CONTENT "Finish: TSTOUT(tstout)."
             & X"00"
         STOP RUN.
-       
+
        EXITPARA.
        EXIT.
-       
+
        PARA-0002-0001 SECTION .
-       
-        GO TO EXITPARA.
-       
+
+        IF TABLE-NAME-Z-00022 = SPACES
+           MOVE "DEFAULT" TO TABLE-NAME-Z-00022
+        END-IF.
+
        EXITPARA.
        EXIT.
-       
+
        PARA-0002-0002 SECTION .
-       
-        CALL "INITX" USING  BY REFERENCE XOUT-FILE, BY REFERENCE 
-           XOUT-Z-00049
+
+        MOVE ZERO TO RETRY-COUNT-Z-00080
+        PERFORM PARA-0002-0005
         IF (STAT-Z-00051 = "30")
+           IF TRANSACTION-PROCESSING-Z-00073
+              ROLLBACK
+           END-IF
            PERFORM PARA-0002-0003
+           MOVE "ABORT" TO AUDIT-EVENT-Z-00088
+           MOVE STAT-Z-00051 TO AUDIT-STAT-Z-00089
+           PERFORM PARA-0001-0006
            CALL "REMARK" USING  BY CONTENT "Finish: TSTOUT(tstout)."
                & X"00"
            MOVE 35 TO PBLK-Z-00045 (2)
            MOVE 2 TO PBLK-Z-00045 (3)
            MOVE 2 TO PBLK-Z-00045 (1)
-           CALL "ABORT" USING PBLK-Z-00044, 
+           CALL "ABORT" USING PBLK-Z-00044,
               " ABORT - Accessing XOUT. (tstout 2)", STAT-Z-00051
+        ELSE
+           PERFORM PARA-0002-0001
+           PERFORM PARA-0001-0004
+           PERFORM PARA-0002-0004 COUNT-Z-00008 TIMES
+           PERFORM PARA-0001-0005
         END-IF .
-       
+
        EXITPARA.
        EXIT.
-       
+
        PARA-0002-0003 SECTION .
-       
+
         CALL "ENDWIN"
-       
-        ROLLBACK 
-       
-        CALL "CLOSR" USING  BY REFERENCE XOUT-FILE, BY REFERENCE 
+
+        CALL "CLOSR" USING  BY REFERENCE XOUT-FILE, BY REFERENCE
            XOUT-Z-00049.
-       
+
        EXITPARA.
        EXIT.
-       
+
        PARA-0001-0001 SECTION .
-       
-        GO TO EXITPARA.
-       
+
+        IF COMMAND-KEY-Z-00020 = SPACES
+           MOVE "RPT" TO COMMAND-KEY-Z-00020
+        END-IF
+        EVALUATE TRUE
+           WHEN COMMAND-KEY-Z-00020 (1:3) = "RPT"
+              CONTINUE
+           WHEN COMMAND-KEY-Z-00020 (1:5) = "PANEL"
+              CONTINUE
+           WHEN OTHER
+              CALL "REMARK" USING  BY CONTENT
+                 "Invalid: TSTOUT unrecognized COMMAND-KEY, using RPT."
+                  & X"00"
+              MOVE "RPT" TO COMMAND-KEY-Z-00020
+        END-EVALUATE
+        IF COMMAND-KEY-Z-00020 (1:5) = "PANEL" AND TABLE-NAME-Z-00022
+              = SPACES
+           MOVE PANEL-VAR-Z-00021 TO TABLE-NAME-Z-00022
+        END-IF .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0003 SECTION .
+
+        MOVE 1 TO SWITCH-POINTER-Z-00083
+        MOVE ZERO TO SWITCH-TOKEN-COUNT-Z-00085
+        MOVE "N" TO EXTEND-SWITCH-Z-00078
+        PERFORM PARA-0001-0007
+           UNTIL SWITCH-POINTER-Z-00083 > 5132
+           OR SWITCH-TOKEN-COUNT-Z-00085 >= 20
+        IF EXTEND-REQUESTED-Z-00079
+           SET EXTEND-MODE-Z-00068 TO TRUE
+        END-IF .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0004 SECTION .
+
+        ADD 1 TO PAGE-NUM-Z-00027
+        MOVE ZERO TO LINE-NUM-Z-00028
+        MOVE PAGE-NUM-Z-00027 TO PAGE-NUM-ED-Z-00086
+        MOVE SPACES TO XOUT-0001-Z-00003
+        SET HEADER-RECORD-Z-00094 TO TRUE
+        MOVE SPACES TO XOUT-TEXT-Z-00104
+        STRING XOUT-FILENAME-Z-00106 DELIMITED BY SPACE
+               "  TABLE: " DELIMITED BY SIZE
+               TABLE-NAME-Z-00022 DELIMITED BY SPACE
+               "  RUN DATE: " DELIMITED BY SIZE
+               DATE-Z-00014 DELIMITED BY SIZE
+               "  RUN TIME: " DELIMITED BY SIZE
+               TIME-Z-00015 DELIMITED BY SIZE
+               "  PAGE: " DELIMITED BY SIZE
+               PAGE-NUM-ED-Z-00086 DELIMITED BY SIZE
+           INTO XOUT-TEXT-Z-00104
+        WRITE XOUT-0001-Z-00003
+        ADD 1 TO LINE-NUM-Z-00028.
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0005 SECTION .
+
+        ACCEPT CURRENT-DATE-Z-00016 FROM  DATE YYYYMMDD
+        ACCEPT CURRENT-TIME-Z-00017 FROM  TIME
+        MOVE REC-NUM-Z-00035 TO REC-NUM-ED-Z-00087
+        MOVE PAGE-NUM-Z-00027 TO PAGE-NUM-ED-Z-00086
+        MOVE LINE-NUM-Z-00028 TO LINE-NUM-ED-Z-00111
+        MOVE SPACES TO XOUT-0001-Z-00003
+        SET SUMMARY-RECORD-Z-00122 TO TRUE
+        MOVE SPACES TO XOUT-TEXT-Z-00104
+        STRING "TOTAL RECORDS WRITTEN: " DELIMITED BY SIZE
+               REC-NUM-ED-Z-00087 DELIMITED BY SIZE
+               "  PAGES: " DELIMITED BY SIZE
+               PAGE-NUM-ED-Z-00086 DELIMITED BY SIZE
+               "  LINES ON FINAL PAGE: " DELIMITED BY SIZE
+               LINE-NUM-ED-Z-00111 DELIMITED BY SIZE
+               "  COMPLETED: " DELIMITED BY SIZE
+               CURRENT-DATE-Z-00016 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CURRENT-TIME-Z-00017 DELIMITED BY SIZE
+           INTO XOUT-TEXT-Z-00104
+        WRITE XOUT-0001-Z-00003
+        ADD 1 TO LINE-NUM-Z-00028.
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0008 SECTION .
+
+        MOVE PAGE-NUM-Z-00027 TO PAGE-NUM-ED-Z-00086
+        MOVE LINE-NUM-Z-00028 TO LINE-NUM-ED-Z-00111
+        MOVE SPACES TO XOUT-0001-Z-00003
+        SET TRAILER-RECORD-Z-00096 TO TRUE
+        MOVE SPACES TO XOUT-TEXT-Z-00104
+        STRING "END OF PAGE: " DELIMITED BY SIZE
+               PAGE-NUM-ED-Z-00086 DELIMITED BY SIZE
+               "  LINES THIS PAGE: " DELIMITED BY SIZE
+               LINE-NUM-ED-Z-00111 DELIMITED BY SIZE
+           INTO XOUT-TEXT-Z-00104
+        WRITE XOUT-0001-Z-00003.
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0006 SECTION .
+
+        ACCEPT CURRENT-DATE-Z-00016 FROM  DATE YYYYMMDD
+        ACCEPT CURRENT-TIME-Z-00017 FROM  TIME
+        MOVE SPACES TO AUDIT-FILE-NAME-Z-00090
+        STRING "DBPATH/TSTOUT" DELIMITED BY SIZE
+               CURRENT-DATE-Z-00016 DELIMITED BY SIZE
+               ".aud" DELIMITED BY SIZE
+           INTO AUDIT-FILE-NAME-Z-00090
+        OPEN EXTEND AUDIT-FILE
+        IF NOT AUDIT-OPEN-OK-Z-00092
+           OPEN OUTPUT AUDIT-FILE
+        END-IF
+        IF AUDIT-OPEN-OK-Z-00092
+           MOVE SPACES TO AUDIT-0001-Z-00105
+           STRING CURRENT-DATE-Z-00016 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CURRENT-TIME-Z-00017 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PROGRAM-ID-Z-00048 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-EVENT-Z-00088 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-STAT-Z-00089 DELIMITED BY SIZE
+              INTO AUDIT-0001-Z-00105
+           WRITE AUDIT-0001-Z-00105
+           CLOSE AUDIT-FILE
+        END-IF .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0001-0007 SECTION .
+
+        MOVE SPACES TO SWITCH-TOKEN-Z-00084
+        UNSTRING COMMAND-PARAMS-Z-00024 DELIMITED BY SPACE
+           INTO SWITCH-TOKEN-Z-00084
+           WITH POINTER SWITCH-POINTER-Z-00083
+           ON OVERFLOW MOVE 5133 TO SWITCH-POINTER-Z-00083
+        END-UNSTRING
+        ADD 1 TO SWITCH-TOKEN-COUNT-Z-00085
+        IF SWITCH-TOKEN-Z-00084 = SPACES
+           GO TO EXITPARA
+        END-IF
+        EVALUATE TRUE
+           WHEN SWITCH-TOKEN-Z-00084 = "/EXTEND"
+              MOVE "Y" TO EXTEND-SWITCH-Z-00078
+           WHEN SWITCH-TOKEN-Z-00084 (1:3) = "DB="
+              MOVE SWITCH-TOKEN-Z-00084 (4:10) TO DATABASE-Z-00037
+           WHEN SWITCH-TOKEN-Z-00084 (1:3) = "SS="
+              MOVE SWITCH-TOKEN-Z-00084 (4:2) TO SUB-SYSTEM-Z-00041
+           WHEN SWITCH-TOKEN-Z-00084 (1:5) = "ROWS="
+              MOVE SPACES TO ROWS-TEXT-Z-00120
+              MOVE 1 TO ROWS-POINTER-Z-00123
+              UNSTRING SWITCH-TOKEN-Z-00084 (6:8) DELIMITED BY SPACE
+                 INTO ROWS-TEXT-Z-00120
+                 WITH POINTER ROWS-POINTER-Z-00123
+              END-UNSTRING
+              INSPECT ROWS-TEXT-Z-00120
+                 REPLACING LEADING SPACE BY ZERO
+              IF ROWS-TEXT-Z-00120 IS NUMERIC
+                 MOVE ROWS-TEXT-Z-00120 TO ROWS-NUM-Z-00121
+                 MOVE ROWS-NUM-Z-00121 TO COUNT-Z-00008
+              END-IF
+           WHEN OTHER
+              CONTINUE
+        END-EVALUATE .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0002-0004 SECTION .
+
+        ADD 1 TO COUNT-Z-00077
+        MOVE SPACES TO XOUT-0001-Z-00003
+        SET DETAIL-RECORD-Z-00095 TO TRUE
+        MOVE TABLE-NAME-Z-00022 TO ITEM-ID-Z-00098
+        MOVE COUNT-Z-00077 TO ITEM-QTY-Z-00099
+        SET ITEM-STATUS-ACTIVE-Z-00101 TO TRUE
+        WRITE XOUT-0001-Z-00003
+        ADD 1 TO REC-NUM-Z-00035
+        ADD 1 TO LINE-NUM-Z-00028
+        IF LINE-NUM-Z-00028 >= PAGECHK-Z-00029
+           PERFORM PARA-0001-0008
+           PERFORM PARA-0001-0004
+        END-IF .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0002-0005 SECTION .
+
+        CALL "INITX" USING  BY REFERENCE XOUT-FILE, BY REFERENCE
+           XOUT-Z-00049, BY REFERENCE DATABASE-Z-00037, BY REFERENCE
+           SUB-SYSTEM-Z-00041
+        PERFORM PARA-0002-0006
+           UNTIL STAT-Z-00051 NOT = "30"
+           OR RETRY-COUNT-Z-00080 >= RETRY-MAX-Z-00081
+        IF (STAT-Z-00051 = "30")
+           PERFORM PARA-0002-0007
+        END-IF .
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0002-0006 SECTION .
+
+        ADD 1 TO RETRY-COUNT-Z-00080
+        CALL "REMARK" USING  BY CONTENT
+           "Retry:  TSTOUT XOUT busy, retrying open." & X"00"
+        CALL "SLEEP" USING  BY REFERENCE RETRY-DELAY-Z-00112
+        CALL "INITX" USING  BY REFERENCE XOUT-FILE, BY REFERENCE
+           XOUT-Z-00049, BY REFERENCE DATABASE-Z-00037, BY REFERENCE
+           SUB-SYSTEM-Z-00041.
+
+       EXITPARA.
+       EXIT.
+
+       PARA-0002-0007 SECTION .
+
+        ACCEPT CURRENT-TIME-Z-00017 FROM  TIME
+        MOVE CURRENT-TIME-Z-00017 (1:6) TO FALLBACK-SEQ-Z-00082
+        MOVE RETRY-COUNT-Z-00080 TO RETRY-COUNT-ED-Z-00119
+        MOVE SPACES TO XOUT-FILENAME-Z-00106
+        STRING "TS" DELIMITED BY SIZE
+               FALLBACK-SEQ-Z-00082 DELIMITED BY SIZE
+               RETRY-COUNT-ED-Z-00119 DELIMITED BY SIZE
+               ".rpt" DELIMITED BY SIZE
+           INTO XOUT-FILENAME-Z-00106
+        CALL "REMARK" USING  BY CONTENT
+           "Fallback:  TSTOUT XOUT busy, using alternate report file."
+            & X"00"
+        CALL "INITX" USING  BY REFERENCE XOUT-FILE, BY REFERENCE
+           XOUT-Z-00049, BY REFERENCE DATABASE-Z-00037, BY REFERENCE
+           SUB-SYSTEM-Z-00041.
+
        EXITPARA.
        EXIT.
-       
+
